@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      *  CRP022.CPY - campos de dados do conjunto de telas CRP022,  *
+      *  continuacao de GS-DATA-BLOCK (CRP022.CPB).                 *
+      *-----------------------------------------------------------*
+           05  GS-CLASS-CLIENTE               PIC 9       VALUE ZEROS.
+           05  GS-CLIENTE                     PIC 9(08)   VALUE ZEROS.
+           05  GS-SEQ                         PIC 9(05)   VALUE ZEROS.
+           05  GS-OBS                         PIC X(120)  VALUE SPACES.
+           05  GS-CONT                        PIC 9(04)   VALUE ZEROS.
+           05  GS-LINDET                      PIC X(80)   VALUE SPACES.
+           05  GS-MENSAGEM-ERRO               PIC X(60)   VALUE SPACES.
