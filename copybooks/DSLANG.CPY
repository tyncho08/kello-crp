@@ -0,0 +1,5 @@
+      *-----------------------------------------------------------*
+      *  DSLANG - idioma padrao para mensagens do runtime Dialog  *
+      *  System (Micro Focus). Mantido vazio nesta instalacao -   *
+      *  o runtime usa o idioma default do sistema operacional.   *
+      *-----------------------------------------------------------*
