@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      *  CBPRINT.CPY - codigos de controle de impressora usados    *
+      *  para ligar/desligar o modo condensado (CONDENSA /         *
+      *  DESCONDENSA), de acordo com o tipo de impressora          *
+      *  selecionado em LNK-TIPO (1-HP/Laser  2-Matricial/EPSON).  *
+      *-----------------------------------------------------------*
+       01  COND-HP                       PIC X(04)  VALUE X"1B262E".
+       01  COND-EP                       PIC X(04)  VALUE X"1B0F0D0A".
+       01  DESCOND-HP                    PIC X(04)  VALUE X"1B264041".
+       01  DESCOND-EP                    PIC X(04)  VALUE X"1B120D0A".
