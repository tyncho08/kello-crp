@@ -0,0 +1,44 @@
+      *-----------------------------------------------------------*
+      *  CRP9109.CPY - campos de dados do conjunto de telas         *
+      *  CRP9109, continuacao de GS-DATA-BLOCK (CRP9109.CPB).        *
+      *-----------------------------------------------------------*
+           05  GS-MENSAGEM-ERRO               PIC X(60)  VALUE SPACES.
+           05  GS-LINDET                      PIC X(500) VALUE SPACES.
+           05  GS-CONT                        PIC 9(04)  VALUE ZEROS.
+           05  GS-SEQ                         PIC 9(06)  VALUE ZEROS.
+           05  GS-EXIBE-SEQ                   PIC X(06)  VALUE SPACES.
+           05  GS-NOME-ARQ-REMESSA            PIC X(60)  VALUE SPACES.
+           05  GS-PORTADOR                    PIC 9(04)  VALUE ZEROS.
+           05  GS-DESCR-PORTADOR              PIC X(30)  VALUE SPACES.
+           05  GS-ACP-PORTADOR                PIC 9(04)  VALUE ZEROS.
+           05  GS-DESC-PORTADOR               PIC X(30)  VALUE SPACES.
+           05  GS-ACP-USUARIO                 PIC X(20)  VALUE SPACES.
+           05  GS-ACP-SENHA                   PIC 9(04)  VALUE ZEROS.
+           05  GS-VENCTO-INI                  PIC 9(08)  VALUE ZEROS.
+           05  GS-VENCTO-FIM                  PIC 9(08)  VALUE ZEROS.
+           05  GS-MOVTO-INI                   PIC 9(08)  VALUE ZEROS.
+           05  GS-MOVTO-FIM                   PIC 9(08)  VALUE ZEROS.
+           05  GS-TAXA-JURO                   PIC 9(03)V99 VALUE ZEROS.
+           05  GS-PROTESTO                    PIC 9(02)  VALUE ZEROS.
+           05  GS-CONTRATO                    PIC 9(04)  VALUE ZEROS.
+           05  GS-ALBUM                       PIC 9(04)  VALUE ZEROS.
+           05  GS-CARTEIRA                    PIC 9(02)  VALUE ZEROS.
+           05  GS-CARTEIRA-BCO                PIC 9(02)  VALUE ZEROS.
+           05  GS-MODALIDADE                  PIC X(02)  VALUE SPACES.
+      *    GS-TIPO-DOCTO agora guarda uma lista de codigos de tipo de
+      *    documento (um por posicao), marcados pela selecao multipla
+      *    da tela, em vez de um unico codigo.
+           05  GS-TIPO-DOCTO                  PIC X(10)  VALUE SPACES.
+           05  GS-VALOR-MIN                   PIC 9(12)V99 VALUE ZEROS.
+           05  GS-VALOR-MAX                   PIC 9(12)V99 VALUE ZEROS.
+           05  GS-QTDE-TITULO                 PIC 9(04)  VALUE ZEROS.
+           05  GS-VALOR-TOTAL                 PIC 9(12)V99 VALUE ZEROS.
+           05  GS-QTDE-CONF                    PIC 9(04)  VALUE ZEROS.
+           05  GS-VALOR-CONF                   PIC 9(12)V99 VALUE ZEROS.
+           05  GS-AGRUPA-CIDADE                PIC 9      VALUE ZEROS.
+               88  GS-AGRUPA-CIDADE-TRUE       VALUE 1.
+      *    GS-PREVIEW = "S" - o relatorio e exibido na list box da
+      *    tela em vez de ir direto para a impressora.
+           05  GS-PREVIEW                     PIC X(01)  VALUE "N".
+               88  GS-PREVIEW-TRUE                        VALUE "S".
+           05  GS-FLAG-CRITICA                PIC 9      VALUE ZEROS.
