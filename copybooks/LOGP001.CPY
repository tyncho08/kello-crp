@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------*
+      *  LOGP001.CPY - campos de dados do conjunto de telas          *
+      *  LOGP001, continuacao de GS-DATA-BLOCK (LOGP001.CPB).         *
+      *-----------------------------------------------------------*
+           05  GS-USUARIO                   PIC X(20)   VALUE SPACES.
+           05  GS-DATA-INI                  PIC 9(08)   VALUE ZEROS.
+           05  GS-DATA-FIM                  PIC 9(08)   VALUE ZEROS.
+           05  GS-ARQUIVO                   PIC X(08)   VALUE SPACES.
+           05  GS-PROGRAMA                  PIC X(08)   VALUE SPACES.
+           05  GS-OPERACAO                  PIC X(01)   VALUE SPACES.
+      *        GS-OPERACAO = "I"/"A"/"E" ou SPACES p/ todas
+           05  GS-REGISTRO                  PIC X(200)  VALUE SPACES.
+           05  GS-CONT                      PIC 9(04)   VALUE ZEROS.
+           05  GS-LINDET                    PIC X(80)   VALUE SPACES.
+           05  GS-MENSAGEM-ERRO             PIC X(60)   VALUE SPACES.
