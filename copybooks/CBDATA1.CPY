@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------*
+      *  CBDATA1 - quebra PARAMETROS-W (recebido via COMMAND-LINE) *
+      *  nos campos individuais de PARAMETR.                       *
+      *-----------------------------------------------------------*
+           MOVE PARAMETROS-W(01: 03)  TO EMPRESA-W
+           MOVE PARAMETROS-W(04: 20)  TO USUARIO-W
+           MOVE PARAMETROS-W(24: 04)  TO COD-USUARIO-W
+           MOVE PARAMETROS-W(28: 40)  TO NOME-EMPRESA-W.
