@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------*
+      *  CBDATA - area comum de suporte a CBDATA1.CPY.             *
+      *-----------------------------------------------------------*
+       01  CBDATA-VERSAO              PIC X(05)   VALUE "01.00".
