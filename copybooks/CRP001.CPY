@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      *  CRP001.CPY - campos de dados do conjunto de telas CRP001,  *
+      *  continuacao de GS-DATA-BLOCK (CRP001.CPB).                 *
+      *-----------------------------------------------------------*
+           05  GS-ORDER                      PIC 9       VALUE 1.
+           05  GS-CODIGO                     PIC 9(02)   VALUE ZEROS.
+           05  GS-SITUACAO                   PIC X(15)   VALUE SPACES.
+           05  GS-DESCRICAO                  PIC X(30)   VALUE SPACES.
+           05  GS-INATIVO                    PIC X(01)   VALUE "N".
+           05  GS-CONT                       PIC 9(04)   VALUE ZEROS.
+           05  GS-LINDET                     PIC X(80)   VALUE SPACES.
+           05  GS-MENSAGEM-ERRO              PIC X(60)   VALUE SPACES.
+      *    GS-PREVIEW = "S" - o relatorio e exibido na list box da
+      *    tela em vez de ir direto para a impressora.
+           05  GS-PREVIEW                    PIC X(01)   VALUE "N".
+               88  GS-PREVIEW-TRUE                        VALUE "S".
+      *    Nome/caminho do arquivo-texto gerado por EXPORTA-CSV.
+           05  GS-NOME-ARQ-CSV               PIC X(60)   VALUE SPACES.
