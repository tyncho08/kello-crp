@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------*
+      *  LOGACESS.FD - log de abertura/fechamento de sessao.       *
+      *  Cada programa grava um registro "ABERTO" ao iniciar e um   *
+      *  registro "FECHADO" ao terminar, com contadores do que foi  *
+      *  feito durante a sessao.                                    *
+      *-----------------------------------------------------------*
+       FD  LOGACESS.
+       01  REG-LOGACESS.
+           05  LOGACESS-CHAVE.
+               10  LOGACESS-PROGRAMA      PIC X(08).
+               10  LOGACESS-DATA          PIC 9(08).
+               10  LOGACESS-HORAS         PIC 9(08).
+               10  LOGACESS-SEQUENCIA     PIC 9(04).
+           05  LOGACESS-USUARIO           PIC X(20).
+           05  LOGACESS-STATUS            PIC X(08).
+      *        LOGACESS-STATUS = "ABERTO" / "FECHADO"
+           05  LOGACESS-QTDE-GRAVACOES    PIC 9(06).
+           05  LOGACESS-QTDE-EXCLUSOES    PIC 9(06).
+           05  LOGACESS-QTDE-REMESSAS     PIC 9(06).
+      *        contadores de atividade da sessao, preenchidos no
+      *        registro FECHADO (ver requisito de auditoria de uso).
