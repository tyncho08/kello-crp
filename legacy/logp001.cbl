@@ -0,0 +1,337 @@
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGP001.
+      *AUTORA: MARELI AMANCIO VOLPATO
+      *DATA: 05/11/2013
+      *DESCRICAO: Consulta a trilha de auditoria (LOG001), filtrada
+      *           por usuario, periodo, arquivo e programa.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LOGX001.
+           COPY LOGACESS.SEL.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LOGW001.
+       COPY LOGACESS.FD.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+           COPY "LOGP001.CPB".
+           COPY "LOGP001.CPY".
+           COPY "DS-CNTRL.MF".
+           COPY "CBDATA.CPY".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-LOG001             PIC XX      VALUE SPACES.
+           05  FS-LOGACESS           PIC XX      VALUE SPACES.
+           05  PATH-LOG001           PIC X(30)   VALUE SPACES.
+           05  ARQUIVO-LOGACESS      PIC X(30)   VALUE SPACES.
+           05  ATENDE-FILTRO-W       PIC 9       VALUE ZEROS.
+               88  ATENDE-FILTRO                  VALUE 1.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  PAG-W                 PIC 9(2)     VALUE ZEROS.
+           05  LIN                   PIC 9(02)    VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(63)   VALUE
+           "RELACAO - TRILHA DE AUDITORIA DE CADASTROS (LOG001)".
+           05  HORA-REL            PIC X(5)    VALUE "  :  ".
+           05  FILLER              PIC XX      VALUE SPACES.
+           05  EMISSAO-REL         PIC 99/99/9999 BLANK WHEN ZEROS.
+       01  CAB03.
+           05  FILLER              PIC X(80)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(80)   VALUE
+           "DATA     HORA     USUARIO              O
+      -    "P ARQUIVO  PROGRAMA".
+
+       01  LINDET.
+           05  LINDET-REL          PIC X(80)   VALUE SPACES.
+
+       01 WS-DATA-SYS.
+          05 WS-DATA-CPU.
+             10 WS-ANO-CPU                 PIC 9(04).
+             10 WS-MES-CPU                 PIC 9(02).
+             10 WS-DIA-CPU                 PIC 9(02).
+          05 FILLER                        PIC X(13).
+
+       01  WS-HORA-SYS                 PIC 9(08).
+       01  FILLER REDEFINES WS-HORA-SYS.
+           03 WS-HO-SYS                PIC 9(02).
+           03 WS-MI-SYS                PIC 9(02).
+           03 WS-SE-SYS                PIC 9(02).
+           03 WS-MS-SYS                PIC 9(02).
+
+       LINKAGE SECTION.
+       77  POP-UP                  PIC X(30).
+       PROCEDURE DIVISION USING POP-UP.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           MOVE ZEROS TO PAG-W.
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE GS-VERSION-NO  TO DS-VERSION-NO
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "LOG001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG001.
+           MOVE "LOGACESS" TO ARQ-REC MOVE EMPRESA-REF TO
+                                                       ARQUIVO-LOGACESS
+           OPEN INPUT LOG001
+           IF ST-LOG001 <> "00"
+              MOVE "ERRO ABERTURA LOG001: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-LOG001 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO GS-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+
+           open i-o logacess
+
+           move function current-date to ws-data-sys
+
+           move usuario-w           to logacess-usuario
+           move ws-data-cpu         to logacess-data
+           accept ws-hora-sys from time
+           move ws-hora-sys         to logacess-horas
+           move 1                   to logacess-sequencia
+           move "LOGP001"           to logacess-programa
+           move "ABERTO"            to logacess-status
+           move zeros               to logacess-qtde-gravacoes
+                                        logacess-qtde-exclusoes
+                                        logacess-qtde-remessas
+           move "10" to fs-logacess
+           perform until fs-logacess = "00"
+                write reg-logacess invalid key
+                    add 1 to logacess-sequencia
+                not invalid key
+                    move "00" to fs-logacess
+                end-write
+           end-perform
+
+           close logacess
+
+           IF ERRO-W = ZEROS
+                PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                   PERFORM CENTRALIZAR
+               WHEN GS-PESQUISAR-FLG-TRUE
+                   PERFORM PESQUISAR-LOG
+               WHEN GS-CLR-FLG-TRUE
+                   PERFORM LIMPAR-FILTROS
+               WHEN GS-PRINTER-FLG-TRUE
+                    COPY IMPRESSORA.CHAMA.
+                    IF LNK-MAPEAMENTO <> SPACES
+                       PERFORM IMPRIME-RELATORIO
+                    END-IF
+               WHEN GS-CARREGA-LIST-BOX-TRUE
+                   PERFORM MOSTRA-DETALHE
+           END-EVALUATE
+           PERFORM CLEAR-FLAGS
+           PERFORM CALL-DIALOG-SYSTEM.
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+       VERIFICA-FILTRO SECTION.
+           MOVE ZEROS TO ATENDE-FILTRO-W.
+           IF (GS-USUARIO = SPACES OR LOG1-USUARIO = GS-USUARIO)
+              AND (GS-ARQUIVO = SPACES OR LOG1-ARQUIVO = GS-ARQUIVO)
+              AND (GS-PROGRAMA = SPACES OR LOG1-PROGRAMA = GS-PROGRAMA)
+              AND (GS-OPERACAO = SPACES OR LOG1-OPERACAO = GS-OPERACAO)
+              MOVE 1 TO ATENDE-FILTRO-W
+           END-IF.
+       PESQUISAR-LOG SECTION.
+           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM
+           MOVE ZEROS TO GS-CONT
+           MOVE GS-DATA-INI TO LOG1-DATA
+           MOVE ZEROS TO LOG1-HORAS LOG1-SEQUENCIA
+           START LOG001 KEY IS NOT LESS LOG1-CHAVE
+                 INVALID KEY MOVE "10" TO ST-LOG001
+           END-START
+           PERFORM UNTIL ST-LOG001 = "10"
+              READ LOG001 NEXT RECORD AT END MOVE "10" TO ST-LOG001
+              NOT AT END
+                 IF GS-DATA-FIM <> ZEROS AND LOG1-DATA > GS-DATA-FIM
+                    MOVE "10" TO ST-LOG001
+                 ELSE
+                    PERFORM VERIFICA-FILTRO
+                    IF ATENDE-FILTRO
+                       ADD 1 TO GS-CONT
+                       MOVE SPACES TO GS-LINDET
+                       MOVE LOG1-DATA       TO GS-LINDET(01: 08)
+                       MOVE LOG1-HORAS      TO GS-LINDET(10: 08)
+                       MOVE LOG1-USUARIO    TO GS-LINDET(19: 20)
+                       MOVE LOG1-OPERACAO   TO GS-LINDET(40: 01)
+                       MOVE LOG1-ARQUIVO    TO GS-LINDET(42: 08)
+                       MOVE LOG1-PROGRAMA   TO GS-LINDET(51: 08)
+                       MOVE LOG1-SEQUENCIA  TO GS-LINDET(60: 04)
+                       MOVE "INSERE-LIST"   TO DS-PROCEDURE
+                       PERFORM CALL-DIALOG-SYSTEM
+                    END-IF
+                 END-IF
+              END-READ
+           END-PERFORM.
+       MOSTRA-DETALHE SECTION.
+           MOVE GS-LINDET(01: 08) TO LOG1-DATA
+           MOVE GS-LINDET(10: 08) TO LOG1-HORAS
+           MOVE GS-LINDET(60: 04) TO LOG1-SEQUENCIA
+           READ LOG001 INVALID KEY
+                MOVE SPACES TO GS-REGISTRO
+           NOT INVALID KEY
+                MOVE LOG1-REGISTRO TO GS-REGISTRO
+           END-READ.
+       LIMPAR-FILTROS SECTION.
+           INITIALIZE GS-DATA-BLOCK
+           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM
+           PERFORM SET-UP-FOR-REFRESH-SCREEN.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE GS-FLAG-GROUP.
+
+       SET-UP-FOR-REFRESH-SCREEN SECTION.
+           MOVE "REFRESH-DATA" TO DS-PROCEDURE.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "LOGP001" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       IMPRIME-RELATORIO SECTION.
+           OPEN OUTPUT RELAT.
+           MOVE GS-DATA-INI TO LOG1-DATA
+           MOVE ZEROS TO LOG1-HORAS LOG1-SEQUENCIA
+           START LOG001 KEY IS NOT LESS LOG1-CHAVE INVALID KEY
+                        MOVE "10" TO ST-LOG001
+           END-START
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           PERFORM UNTIL ST-LOG001 = "10"
+             READ LOG001 NEXT RECORD AT END MOVE "10" TO ST-LOG001
+              NOT AT END
+                IF GS-DATA-FIM <> ZEROS AND LOG1-DATA > GS-DATA-FIM
+                   MOVE "10" TO ST-LOG001
+                ELSE
+                   PERFORM VERIFICA-FILTRO
+                   IF ATENDE-FILTRO
+                      MOVE SPACES TO LINDET-REL
+                      MOVE LOG1-DATA       TO LINDET-REL(01: 08)
+                      MOVE LOG1-HORAS      TO LINDET-REL(10: 08)
+                      MOVE LOG1-USUARIO    TO LINDET-REL(19: 20)
+                      MOVE LOG1-OPERACAO   TO LINDET-REL(40: 01)
+                      MOVE LOG1-ARQUIVO    TO LINDET-REL(42: 08)
+                      MOVE LOG1-PROGRAMA   TO LINDET-REL(51: 08)
+                      WRITE REG-RELAT FROM LINDET
+                      ADD 1 TO LIN
+                      IF LIN > 56 PERFORM CABECALHO
+                      END-IF
+                   END-IF
+                END-IF
+             END-READ
+           END-PERFORM.
+           MOVE SPACES TO REG-RELAT.
+           WRITE REG-RELAT AFTER PAGE.
+           CLOSE RELAT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAG-W.  MOVE PAG-W TO PAG-REL.
+           IF PAG-W = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, GS-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+             GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           open i-o logacess
+
+           move function current-date to ws-data-sys
+
+           move usuario-w           to logacess-usuario
+           move ws-data-cpu         to logacess-data
+           accept ws-hora-sys from time
+           move ws-hora-sys         to logacess-horas
+           move 1                   to logacess-sequencia
+           move "LOGP001"           to logacess-programa
+           move "FECHADO"           to logacess-status
+           move zeros               to logacess-qtde-gravacoes
+                                        logacess-qtde-exclusoes
+                                        logacess-qtde-remessas
+           move "10" to fs-logacess
+           perform until fs-logacess = "00"
+                write reg-logacess invalid key
+                    add 1 to logacess-sequencia
+                not invalid key
+                    move "00" to fs-logacess
+                end-write
+           end-perform
+
+           close logacess
+
+           CLOSE LOG001
+           MOVE DS-QUIT-SET TO DS-CONTROL
+           PERFORM CALL-DIALOG-SYSTEM
+           EXIT PROGRAM.
