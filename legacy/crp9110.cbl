@@ -0,0 +1,340 @@
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CRP9110.
+       AUTHOR.        MARELI AMANCIO VOLPATO.
+      *BAIXA AUTOMATICA DE TITULOS PELO RETORNO DO BANCO
+       DATE-WRITTEN.  14/03/2011.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAPX018.
+           COPY CRPX020.
+           COPY CRPX200.
+           COPY CRPX201.
+           COPY LOGACESS.SEL.
+           SELECT RETORNO ASSIGN TO RETORNO-NOME-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  STATUS IS ST-RETORNO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CAPW018.
+       COPY CRPW020.
+       COPY CRPW200.
+       COPY CRPW201.
+       COPY LOGACESS.FD.
+       FD  RETORNO.
+       01  REG-RETORNO.
+           05  ID-REG-RET        PIC X(02).
+           05  DADOS-RET         PIC X(498).
+
+       WORKING-STORAGE SECTION.
+       01  AREAS-DE-TRABALHO.
+           COPY "PARAMETR".
+           05 ERRO-W               PIC 9       VALUE ZEROS.
+           05 RETORNO-NOME-W       PIC X(12)   VALUE SPACES.
+      *    O MENU so preenche EMPRESA-W/USUARIO-W/COD-USUARIO-W/
+      *    NOME-EMPRESA-W (67 posicoes) na linha de comando; as 13
+      *    posicoes finais de PARAMETROS-W ficam livres e sao usadas
+      *    aqui para o nome do arquivo de retorno a processar, copiado
+      *    para RETORNO-NOME-W antes de abrir o arquivo.
+           05 ST-CAD018            PIC XX      VALUE SPACES.
+           05 ST-CRD020            PIC XX      VALUE SPACES.
+           05 ST-CRD200            PIC XX      VALUE SPACES.
+           05 ST-CRD201            PIC XX      VALUE SPACES.
+           05 ST-RETORNO           PIC XX      VALUE SPACES.
+           05 FS-LOGACESS          PIC XX      VALUE SPACES.
+           05 PATH-CAD018          PIC X(30)   VALUE SPACES.
+           05 PATH-CRD020          PIC X(30)   VALUE SPACES.
+           05 PATH-CRD200          PIC X(30)   VALUE SPACES.
+           05 PATH-CRD201          PIC X(30)   VALUE SPACES.
+           05 ARQUIVO-LOGACESS     PIC X(30)   VALUE SPACES.
+           05 TIPO-W               PIC 99      VALUE ZEROS.
+           05 VALOR-W              PIC 9(11)V99 VALUE ZEROS.
+           05 ULT-SEQ              PIC 9(5)    VALUE ZEROS.
+           05 CONT-BAIXAS-W        PIC 9(06)   VALUE ZEROS.
+      *    CONT-BAIXAS-W - conta os titulos baixados pelo retorno
+      *    nesta execucao, p/ gravar no registro FECHADO do LOGACESS.
+           05 HORA-BRA             PIC 9(8)    VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+
+      *    REM-TIPO1 - mesmo layout do detalhe tipo 1 montado pelo
+      *    CRP9109 na geracao da remessa (CONVENIO-T1 .. USO-DO-
+      *    BANCO-T1). O arquivo de retorno do banco devolve este
+      *    mesmo detalhe com DATA-PAGAMENTO-T1/VALOR-PAGO-T1/
+      *    ESTADO-DO-TITULO-T1 agora preenchidos pelo banco, e
+      *    CONTROLE-T1 ainda carregando COD-COMPL-CR20+SEQ-CR20 do
+      *    titulo original, exatamente como CRP9109 ja usa para
+      *    reidentificar o titulo em ATUALIZA-PORTADOR-RECEBER.
+       01  REM-TIPO1.
+           05  CONVENIO-T1               PIC 9(06) VALUE ZEROS.
+           05  CARTEIRA-T1               PIC 9(02) VALUE ZEROS.
+           05  VARIACAO-T1               PIC 9(03) VALUE ZEROS.
+           05  SEU-NUMERO-T1             PIC X(10) VALUE SPACES.
+           05  NOSSO-NUMERO-T1           PIC X(20) VALUE SPACES.
+           05  CONTROLE-T1               PIC X(25) VALUE SPACES.
+           05  SIGLA-ESPECIE-T1          PIC X(05) VALUE SPACES.
+           05  DATA-EMISSAO-T1           PIC 9(08) VALUE ZEROS.
+           05  DATA-VENCTO-T1            PIC 9(08) VALUE ZEROS.
+           05  VALOR-TITULO-T1           PIC 9(13) VALUE ZEROS.
+           05  CODIGO-MOEDA-T1           PIC X(05) VALUE SPACES.
+           05  QUANTIDADE-MOEDA-T1       PIC 9(13) VALUE ZEROS.
+           05  ACEITE-T1                 PIC X(01) VALUE SPACES.
+           05  VALOR-JUROS-T1            PIC 9(13) VALUE ZEROS.
+           05  DATA-LIMITE-DESC-T1       PIC 9(08) VALUE ZEROS.
+           05  VALOR-DESCONTO-T1         PIC 9(13) VALUE ZEROS.
+           05  VALOR-ABATIMENTO-T1       PIC 9(13) VALUE ZEROS.
+           05  QUANTIDADE-DIA-PRO-T1     PIC 9(02) VALUE ZEROS.
+           05  MENSAGEM-T1               PIC X(40) VALUE SPACES.
+           05  CONVENIO7-POS-T1          PIC 9(09) VALUE ZEROS.
+           05  CODIGO-MULTA-T1           PIC 9(01) VALUE ZEROS.
+           05  DATA-MULTA-T1             PIC 9(08) VALUE ZEROS.
+           05  VALOR-MULTA-T1            PIC 9(13) VALUE ZEROS.
+           05  FILLER-T1                 PIC X(09) VALUE SPACES.
+           05  TIPO-INSCRICAO-AVAL-T1    PIC X(02) VALUE SPACES.
+           05  INSCRICAO-AVALISTA-T1     PIC X(14) VALUE SPACES.
+           05  NOME-AVALISTA-T1          PIC X(37) VALUE SPACES.
+           05  PENDENTE-IMPRESSAO-T1     PIC X(01) VALUE SPACES.
+           05  TIPO-INSCRICAO-CLI-T1     PIC 9(02) VALUE ZEROS.
+           05  INSCRICAO-CLIENTE-T1      PIC X(14) VALUE SPACES.
+           05  NOME-CLIENTE-T1           PIC X(37) VALUE SPACES.
+           05  ENDERECO-CLIENTE-T1       PIC X(37) VALUE SPACES.
+           05  CEP-CLIENTE-T1            PIC 9(08) VALUE ZEROS.
+           05  CIDADE-CLIENTE-T1         PIC X(15) VALUE SPACES.
+           05  UF-CLIENTE-T1             PIC X(02) VALUE SPACES.
+           05  ESTADO-DESCRICAO-T1       PIC X(40) VALUE SPACES.
+           05  DATA-PAGAMENTO-T1         PIC 9(08) VALUE ZEROS.
+           05  VALOR-PAGO-T1             PIC 9(13) VALUE ZEROS.
+           05  TIPO-MODALIDADE-T1        PIC 9(02) VALUE ZEROS.
+           05  ESTADO-DO-TITULO-T1       PIC 9(02) VALUE ZEROS.
+           05  USO-DO-BANCO-T1           PIC X(16) VALUE SPACES.
+
+       01  WS-DATA-SYS.
+          05 WS-DATA-CPU.
+             10 WS-ANO-CPU         PIC 9(04).
+             10 WS-MES-CPU         PIC 9(02).
+             10 WS-DIA-CPU         PIC 9(02).
+          05 FILLER                PIC X(13).
+
+       01  WS-HORA-SYS                 PIC 9(08).
+       01  FILLER REDEFINES WS-HORA-SYS.
+           03 WS-HO-SYS                PIC 9(02).
+           03 WS-MI-SYS                PIC 9(02).
+           03 WS-SE-SYS                PIC 9(02).
+           03 WS-MS-SYS                PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = ZEROS
+              PERFORM PROCESSA-RETORNO.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           ACCEPT HORA-BRA FROM TIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS.
+           MOVE ZEROS TO ERRO-W.
+           MOVE EMPRESA-W           TO EMP-REC.
+           MOVE "CAD018"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CAD018.
+           MOVE "CRD020"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CRD020.
+           MOVE "CRD200"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CRD200.
+           MOVE "CRD201"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CRD201.
+           MOVE "LOGACESS" TO ARQ-REC.  MOVE EMPRESA-REF TO
+                                                       ARQUIVO-LOGACESS
+           MOVE PARAMETROS-W(68: 12) TO RETORNO-NOME-W.
+
+           OPEN INPUT CAD018.
+           OPEN I-O   CRD020.
+           PERFORM ABRE-ARQUIVO-ANOTACAO.
+           OPEN INPUT RETORNO.
+
+           IF ST-CAD018 <> "00"
+              DISPLAY "ERRO ABERTURA CAD018: " ST-CAD018
+              MOVE 1 TO ERRO-W.
+           IF ST-CRD020 <> "00"
+              DISPLAY "ERRO ABERTURA CRD020: " ST-CRD020
+              MOVE 1 TO ERRO-W.
+           IF ST-CRD200 <> "00"
+              DISPLAY "ERRO ABERTURA CRD200: " ST-CRD200
+              MOVE 1 TO ERRO-W.
+           IF ST-CRD201 <> "00"
+              DISPLAY "ERRO ABERTURA CRD201: " ST-CRD201
+              MOVE 1 TO ERRO-W.
+           IF ST-RETORNO <> "00"
+              DISPLAY "ERRO ABERTURA ARQUIVO RETORNO: " ST-RETORNO
+              MOVE 1 TO ERRO-W.
+
+           IF ERRO-W = ZEROS
+              OPEN I-O LOGACESS
+
+              MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+
+              MOVE USUARIO-W           TO LOGACESS-USUARIO
+              MOVE WS-DATA-CPU         TO LOGACESS-DATA
+              ACCEPT WS-HORA-SYS FROM TIME
+              MOVE WS-HORA-SYS         TO LOGACESS-HORAS
+              MOVE 1                   TO LOGACESS-SEQUENCIA
+              MOVE "CRP9110"           TO LOGACESS-PROGRAMA
+              MOVE "ABERTO"            TO LOGACESS-STATUS
+              MOVE ZEROS               TO LOGACESS-QTDE-GRAVACOES
+                                           LOGACESS-QTDE-EXCLUSOES
+                                           LOGACESS-QTDE-REMESSAS
+              MOVE "10" TO FS-LOGACESS
+              PERFORM UNTIL FS-LOGACESS = "00"
+                   WRITE REG-LOGACESS INVALID KEY
+                       ADD 1 TO LOGACESS-SEQUENCIA
+                   NOT INVALID KEY
+                       MOVE "00" TO FS-LOGACESS
+                   END-WRITE
+              END-PERFORM
+
+              CLOSE LOGACESS.
+
+       ABRE-ARQUIVO-ANOTACAO SECTION.
+           OPEN I-O CRD200 CRD201.
+           IF ST-CRD200 = "35"  CLOSE CRD200  OPEN OUTPUT CRD200
+                                CLOSE CRD200  OPEN I-O CRD200.
+           IF ST-CRD201 = "35"  CLOSE CRD201  OPEN OUTPUT CRD201
+                                CLOSE CRD201  OPEN I-O CRD201.
+
+       PROCESSA-RETORNO SECTION.
+           MOVE ZEROS TO ST-RETORNO.
+           PERFORM UNTIL ST-RETORNO = "10"
+            READ RETORNO AT END MOVE "10" TO ST-RETORNO
+             NOT AT END
+              MOVE REG-RETORNO(1: 2) TO TIPO-W
+              IF TIPO-W = 0 OR TIPO-W = 99
+                 CONTINUE
+              ELSE
+                   MOVE REG-RETORNO(3: 498) TO REM-TIPO1
+                   MOVE CONTROLE-T1(2: 9)   TO COD-COMPL-CR20
+                   MOVE CONTROLE-T1(11: 5)  TO SEQ-CR20
+                   READ CRD020 INVALID KEY
+                        CONTINUE
+                   NOT INVALID KEY
+                        PERFORM BAIXAR-TITULO
+                        PERFORM GRAVA-ANOTACAO-RETORNO
+                        REWRITE REG-CRD020
+                        END-REWRITE
+                        ADD 1 TO CONT-BAIXAS-W
+                   END-READ
+              END-IF
+            END-READ
+           END-PERFORM.
+           CLOSE CRD200 CRD201 RETORNO.
+
+       BAIXAR-TITULO SECTION.
+      *    Traz para CRD020 a situacao, data e valor de pagamento
+      *    devolvidos pelo banco no retorno, nos mesmos moldes do que
+      *    MOVER-DADOS-TIPO1 do CRP9109 faz no sentido inverso.
+      *    ESTADO-DO-TITULO-T1 (codigo de ocorrencia do banco) fica
+      *    registrado na anotacao CRD201 abaixo - BAIXADO-CR20 apenas
+      *    marca o titulo como nao mais pendente de remessa.
+           MOVE 1                       TO BAIXADO-CR20.
+           MOVE DATA-PAGAMENTO-T1       TO DATA-PAGTO-CR20.
+           MOVE VALOR-PAGO-T1(1: 11)    TO VALOR-W(1: 11).
+           MOVE VALOR-PAGO-T1(12: 2)    TO VALOR-W(12: 2).
+           MOVE VALOR-W                 TO VALOR-PAGO-CR20.
+
+       GRAVA-ANOTACAO-RETORNO SECTION.
+      *    Mesmo padrao de CRD200/CRD201 que ATUALIZA-PORTADOR-
+      *    RECEBER/GRAVA-ANOTACAO ja gravam na transferencia de
+      *    portador, aqui para o retorno bancario. DATA-RETORNO-
+      *    CR200 (zerada nas transferencias) fica com a data em que
+      *    o banco informou o pagamento.
+           MOVE COD-COMPL-CR20 TO COD-COMPL-CR200
+           MOVE ZEROS TO SEQ-CR200 ULT-SEQ.
+           START CRD200 KEY IS NOT < CHAVE-CR200 INVALID KEY
+                 MOVE "10" TO ST-CRD200.
+           PERFORM UNTIL ST-CRD200 = "10"
+             READ CRD200 NEXT RECORD AT END MOVE "10" TO ST-CRD200
+               NOT AT END
+                 IF COD-COMPL-CR200 <> COD-COMPL-CR20
+                              MOVE "10" TO ST-CRD200
+                 ELSE MOVE SEQ-CR200 TO ULT-SEQ
+                      CONTINUE
+             END-READ
+           END-PERFORM.
+           MOVE 1               TO SITUACAO-ANOTACAO-CR200.
+      *        SITUACAO-ANOTACAO-CR200 = 1 identifica anotacao de
+      *        retorno bancario (0 = transferencia de portador).
+           ADD 1 TO ULT-SEQ.
+           MOVE ULT-SEQ        TO SEQ-CR200.
+           MOVE COD-COMPL-CR20 TO COD-COMPL-CR200.
+           MOVE DATA-PAGAMENTO-T1 TO DATA-RETORNO-CR200.
+           MOVE USUARIO-W       TO USUARIO-CR200.
+           MOVE WS-DATA-CPU     TO DATA-MOVTO-CR200.
+           MOVE HORA-BRA(1: 4)  TO HORA-MOVTO-CR200.
+
+           MOVE ZEROS TO ST-CRD200.
+           PERFORM UNTIL ST-CRD200 = "10"
+              WRITE REG-CRD200 INVALID KEY
+                 ADD 1 TO SEQ-CR200
+                 CONTINUE
+               NOT INVALID KEY MOVE "10" TO ST-CRD200
+           END-PERFORM.
+
+           MOVE SEQ-CR200      TO SEQ-CR201.
+           MOVE COD-COMPL-CR20 TO COD-COMPL-CR201.
+           MOVE "RETORNO BANCO - OCORRENCIA: 99 - DATA PGTO: 99999999
+      -    " - VALOR PAGO: 9999999999999" TO ANOTACAO-CR201.
+           MOVE ESTADO-DO-TITULO-T1 TO ANOTACAO-CR201(29: 2)
+           MOVE DATA-PAGAMENTO-T1   TO ANOTACAO-CR201(45: 8)
+           MOVE VALOR-PAGO-T1       TO ANOTACAO-CR201(68: 13)
+           MOVE ZEROS TO ST-CRD201.
+           MOVE 1              TO SUBSEQ-CR201.
+           PERFORM UNTIL ST-CRD201 = "10"
+             WRITE REG-CRD201 INVALID KEY
+               ADD 1 TO SUBSEQ-CR201
+               CONTINUE
+              NOT INVALID KEY
+                MOVE "10" TO ST-CRD201
+             END-WRITE
+           END-PERFORM.
+
+       FINALIZAR-PROGRAMA SECTION.
+      *    Independe de ERRO-W: mesmo quando a abertura de algum
+      *    arquivo falhou, os demais arquivos ja foram abertos em
+      *    INICIALIZA-PROGRAMA e precisam ser fechados, e a sessao
+      *    precisa ficar registrada como encerrada no LOGACESS - do
+      *    mesmo jeito que o CRP001 ja faz.
+           OPEN I-O LOGACESS
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+
+           MOVE USUARIO-W           TO LOGACESS-USUARIO
+           MOVE WS-DATA-CPU         TO LOGACESS-DATA
+           ACCEPT WS-HORA-SYS FROM TIME
+           MOVE WS-HORA-SYS         TO LOGACESS-HORAS
+           MOVE 1                   TO LOGACESS-SEQUENCIA
+           MOVE "CRP9110"           TO LOGACESS-PROGRAMA
+           MOVE "FECHADO"           TO LOGACESS-STATUS
+           MOVE CONT-BAIXAS-W       TO LOGACESS-QTDE-GRAVACOES
+           MOVE ZEROS               TO LOGACESS-QTDE-EXCLUSOES
+                                        LOGACESS-QTDE-REMESSAS
+           MOVE "10" TO FS-LOGACESS
+           PERFORM UNTIL FS-LOGACESS = "00"
+                WRITE REG-LOGACESS INVALID KEY
+                    ADD 1 TO LOGACESS-SEQUENCIA
+                NOT INVALID KEY
+                    MOVE "00" TO FS-LOGACESS
+                END-WRITE
+           END-PERFORM
+
+           CLOSE LOGACESS
+
+           CLOSE CAD018 CRD020 CRD200 CRD201 RETORNO.
+
+           STOP RUN.
