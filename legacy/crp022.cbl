@@ -0,0 +1,334 @@
+       copy dslang.cpy.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRP022.
+      *AUTOR: ALFREDO SAVIOLLI NETO
+      *DATA: 22/09/2008
+      *DESCRICAO: Manutencao das observacoes de lancamentos do
+      *           contas a pagar (CRD022), nos mesmos moldes das
+      *           anotacoes CRD200/CRD201 do contas a receber.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       class-control.
+           Window             is class "wclass".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CRPX022.
+           COPY LOGX001.
+           COPY LOGACESS.SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CRPW022.cpy".
+       COPY LOGW001.
+       COPY LOGACESS.FD.
+
+       WORKING-STORAGE SECTION.
+           COPY "CRP022.CPB".
+           COPY "CRP022.CPY".
+           COPY "DS-CNTRL.MF".
+           COPY "CBDATA.CPY".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CRD022             PIC XX      VALUE SPACES.
+           05  ST-LOG001             PIC XX      VALUE SPACES.
+           05  FS-LOGACESS           PIC XX      VALUE SPACES.
+           05  PATH-CRD022           PIC X(30)   VALUE SPACES.
+           05  PATH-LOG001           PIC X(30)   VALUE SPACES.
+           05  ARQUIVO-LOGACESS      PIC X(30)   VALUE SPACES.
+           05  ULT-SEQ               PIC 9(5)    VALUE ZEROS.
+           05  GRAVA-W               PIC 9        VALUE ZEROS.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  CONT-GRAVACOES-W      PIC 9(06)    VALUE ZEROS.
+           05  CONT-EXCLUSOES-W      PIC 9(06)    VALUE ZEROS.
+      *    CONT-GRAVACOES-W / CONT-EXCLUSOES-W - contam a atividade da
+      *    sessao p/ gravar no registro FECHADO do LOGACESS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+       01 WS-DATA-SYS.
+          05 WS-DATA-CPU.
+             10 WS-ANO-CPU                 PIC 9(04).
+             10 WS-MES-CPU                 PIC 9(02).
+             10 WS-DIA-CPU                 PIC 9(02).
+          05 FILLER                        PIC X(13).
+
+       01  WS-HORA-SYS                 PIC 9(08).
+       01  FILLER REDEFINES WS-HORA-SYS.
+           03 WS-HO-SYS                PIC 9(02).
+           03 WS-MI-SYS                PIC 9(02).
+           03 WS-SE-SYS                PIC 9(02).
+           03 WS-MS-SYS                PIC 9(02).
+
+       LINKAGE SECTION.
+       77  POP-UP                  PIC X(30).
+       PROCEDURE DIVISION USING POP-UP.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           COPY "CBDATA1.CPY".
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO
+           MOVE GS-VERSION-NO  TO DS-VERSION-NO
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "CRD022" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CRD022.
+           MOVE "LOG001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LOG001.
+           MOVE "LOGACESS" TO ARQ-REC MOVE EMPRESA-REF TO
+                                                       ARQUIVO-LOGACESS
+           OPEN I-O CRD022 LOG001
+           MOVE 1 TO GRAVA-W.
+           IF ST-CRD022 = "35"
+              CLOSE CRD022      OPEN OUTPUT CRD022
+              CLOSE CRD022      OPEN I-O CRD022
+           END-IF.
+           IF ST-CRD022 <> "00"
+              MOVE "ERRO ABERTURA CRD022: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-CRD022 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ST-LOG001 <> "00"
+              MOVE "ERRO ABERTURA LOG001: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-LOG001 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO GS-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+
+           open i-o logacess
+
+           move function current-date to ws-data-sys
+
+           move usuario-w           to logacess-usuario
+           move ws-data-cpu         to logacess-data
+           accept ws-hora-sys from time
+           move ws-hora-sys         to logacess-horas
+           move 1                   to logacess-sequencia
+           move "CRP022"            to logacess-programa
+           move "ABERTO"            to logacess-status
+           move zeros               to logacess-qtde-gravacoes
+                                        logacess-qtde-exclusoes
+                                        logacess-qtde-remessas
+           move "10" to fs-logacess
+           perform until fs-logacess = "00"
+                write reg-logacess invalid key
+                    add 1 to logacess-sequencia
+                not invalid key
+                    move "00" to fs-logacess
+                end-write
+           end-perform
+
+           close logacess
+
+           IF ERRO-W = ZEROS
+                PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                   PERFORM CENTRALIZAR
+               WHEN GS-SAVE-FLG-TRUE
+                   PERFORM SALVAR-DADOS
+                   PERFORM CARREGA-ULTIMOS
+                   MOVE "SET-POSICAO-CURSOR1" TO DS-PROCEDURE
+               WHEN GS-EXCLUI-FLG-TRUE
+                   PERFORM EXCLUI-RECORD
+                   PERFORM CARREGA-ULTIMOS
+               WHEN GS-CLR-FLG-TRUE
+                   PERFORM LIMPAR-DADOS
+               WHEN GS-CARREGA-ULT-TRUE
+                   PERFORM CARREGA-ULTIMOS
+                   MOVE "SET-POSICAO-CURSOR1" TO DS-PROCEDURE
+               WHEN GS-CARREGA-LIST-BOX-TRUE
+                   MOVE GS-LINDET(71: 05) TO GS-SEQ
+                   PERFORM CARREGAR-DADOS
+           END-EVALUATE
+           PERFORM CLEAR-FLAGS
+           PERFORM CALL-DIALOG-SYSTEM.
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       CARREGAR-DADOS SECTION.
+      *    Re-le uma anotacao ja gravada (selecionada na list box por
+      *    CARREGA-ULTIMOS) p/ permitir consulta do texto completo.
+           MOVE GS-CLASS-CLIENTE TO CLASS-CLIENTE-CR22
+           MOVE GS-CLIENTE       TO CLIENTE-CR22
+           MOVE GS-SEQ            TO SEQ-CR22
+           READ CRD022 INVALID KEY INITIALIZE OBS-CR22.
+           MOVE OBS-CR22 TO GS-OBS.
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+       LIMPAR-DADOS SECTION.
+      *    So limpa o texto da anotacao; CLASS-CLIENTE/CLIENTE ficam
+      *    na tela, pois e normal lancar varias anotacoes seguidas p/
+      *    o mesmo lancamento do contas a pagar.
+           MOVE SPACES TO GS-OBS.
+           MOVE ZEROS  TO GS-SEQ.
+           MOVE 1      TO GRAVA-W.
+       EXCLUI-RECORD SECTION.
+           MOVE GS-CLASS-CLIENTE TO CLASS-CLIENTE-CR22
+           MOVE GS-CLIENTE       TO CLIENTE-CR22
+           MOVE GS-SEQ            TO SEQ-CR22
+           DELETE CRD022 NOT INVALID KEY
+                  MOVE USUARIO-W   TO LOG1-USUARIO
+                  MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                  MOVE WS-DATA-CPU TO LOG1-DATA
+                  ACCEPT WS-HORA-SYS FROM TIME
+                  MOVE WS-HORA-SYS TO LOG1-HORAS
+                  MOVE "E"         TO LOG1-OPERACAO
+                  MOVE "CRD022"    TO LOG1-ARQUIVO
+                  MOVE "CRP022"    TO LOG1-PROGRAMA
+                  MOVE REG-CRD022  TO LOG1-REGISTRO
+                  WRITE REG-LOG001
+                  END-WRITE
+                  ADD 1 TO CONT-EXCLUSOES-W
+           END-DELETE
+           PERFORM LIMPAR-DADOS.
+       SALVAR-DADOS SECTION.
+           MOVE GS-CLASS-CLIENTE TO CLASS-CLIENTE-CR22.
+           MOVE GS-CLIENTE       TO CLIENTE-CR22.
+           PERFORM ACHAR-PROXIMO-SEQ.
+           MOVE GS-SEQ            TO SEQ-CR22.
+           MOVE GS-OBS            TO OBS-CR22.
+           WRITE REG-CRD022 INVALID KEY
+                PERFORM ERRO-GRAVACAO
+           NOT INVALID KEY
+                MOVE USUARIO-W   TO LOG1-USUARIO
+                MOVE FUNCTION CURRENT-DATE TO WS-DATA-SYS
+                MOVE WS-DATA-CPU TO LOG1-DATA
+                ACCEPT WS-HORA-SYS FROM TIME
+                MOVE WS-HORA-SYS TO LOG1-HORAS
+                MOVE "I"         TO LOG1-OPERACAO
+                MOVE "CRD022"    TO LOG1-ARQUIVO
+                MOVE "CRP022"    TO LOG1-PROGRAMA
+                MOVE REG-CRD022  TO LOG1-REGISTRO
+                WRITE REG-LOG001
+                END-WRITE
+                ADD 1 TO CONT-GRAVACOES-W
+           END-WRITE.
+       ERRO-GRAVACAO SECTION.
+           MOVE "ERRO GRAVACAO: " TO GS-MENSAGEM-ERRO
+           MOVE ST-CRD022         TO GS-MENSAGEM-ERRO(16: 2)
+           PERFORM LOAD-SCREENSET
+           PERFORM CARREGA-MENSAGEM-ERRO.
+       ACHAR-PROXIMO-SEQ SECTION.
+      *    Mesma logica de ULT-SEQ que GRAVA-ANOTACAO (CRP9109) usa
+      *    p/ encontrar o proximo SEQ-CR201 dentro de um COD-COMPL -
+      *    aqui dentro do COD-COMPL-CR22 atualmente na tela.
+           MOVE ZEROS TO ULT-SEQ SEQ-CR22.
+           START CRD022 KEY IS NOT < CHAVE-CR22 INVALID KEY
+                 MOVE "10" TO ST-CRD022.
+           PERFORM UNTIL ST-CRD022 = "10"
+             READ CRD022 NEXT RECORD AT END MOVE "10" TO ST-CRD022
+               NOT AT END
+                 IF CLASS-CLIENTE-CR22 <> GS-CLASS-CLIENTE OR
+                    CLIENTE-CR22 <> GS-CLIENTE
+                    MOVE "10" TO ST-CRD022
+                 ELSE
+                    MOVE SEQ-CR22 TO ULT-SEQ
+                 END-IF
+             END-READ
+           END-PERFORM.
+           ADD 1 TO ULT-SEQ.
+           MOVE ULT-SEQ TO GS-SEQ.
+       CARREGA-ULTIMOS SECTION.
+      *    Lista, na list box, todas as anotacoes ja gravadas p/ o
+      *    COD-COMPL-CR22 (CLASS-CLIENTE+CLIENTE) atualmente na tela.
+           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM
+           MOVE GS-CLASS-CLIENTE TO CLASS-CLIENTE-CR22
+           MOVE GS-CLIENTE       TO CLIENTE-CR22
+           MOVE ZEROS             TO SEQ-CR22
+           START CRD022 KEY IS NOT < CHAVE-CR22
+                 INVALID KEY MOVE "10" TO ST-CRD022.
+           MOVE SPACES TO GS-LINDET.
+           MOVE ZEROS TO GS-CONT.
+           PERFORM UNTIL ST-CRD022 = "10"
+              READ CRD022 NEXT RECORD AT END MOVE "10" TO ST-CRD022
+              NOT AT END
+                IF CLASS-CLIENTE-CR22 <> GS-CLASS-CLIENTE OR
+                   CLIENTE-CR22 <> GS-CLIENTE
+                   MOVE "10" TO ST-CRD022
+                ELSE
+                   ADD 1 TO GS-CONT
+                   MOVE SPACES TO GS-LINDET
+                   MOVE OBS-CR22          TO GS-LINDET(01: 65)
+                   MOVE SEQ-CR22          TO GS-LINDET(71: 05)
+                   MOVE "INSERE-LIST"     TO DS-PROCEDURE
+                   PERFORM CALL-DIALOG-SYSTEM
+                END-IF
+              END-READ
+           END-PERFORM.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE GS-FLAG-GROUP.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "CRP022" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, GS-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+             GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           open i-o logacess
+
+           move function current-date to ws-data-sys
+
+           move usuario-w           to logacess-usuario
+           move ws-data-cpu         to logacess-data
+           accept ws-hora-sys from time
+           move ws-hora-sys         to logacess-horas
+           move 1                   to logacess-sequencia
+           move "CRP022"            to logacess-programa
+           move "FECHADO"           to logacess-status
+           move cont-gravacoes-w    to logacess-qtde-gravacoes
+           move cont-exclusoes-w    to logacess-qtde-exclusoes
+           move zeros               to logacess-qtde-remessas
+           move "10" to fs-logacess
+           perform until fs-logacess = "00"
+                write reg-logacess invalid key
+                    add 1 to logacess-sequencia
+                not invalid key
+                    move "00" to fs-logacess
+                end-write
+           end-perform
+
+           close logacess
+
+           CLOSE CRD022 LOG001
+           MOVE DS-QUIT-SET TO DS-CONTROL
+           PERFORM CALL-DIALOG-SYSTEM
+           EXIT PROGRAM.
